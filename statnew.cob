@@ -1,271 +1,899 @@
-      *> Program: Data Statistics
-      *> By: Adam Sheeres-Paulicpulle
-      *> Purpose: Calculate several statistical numbers based on file
-       identification division.
-       program-id. statnew.
-
-
-       environment division.
-       input-output section.
-       file-control.
-       select input-file assign to dynamic fname-inp
-           organization is line sequential.
-       select output-file assign to dynamic fname-out
-           organization is line sequential.
-
-
-       data division. 
-       file section. 
-       FD  input-file.
-           01  input-rec       pic x(80) justified right.
-       FD  output-file.
-           01  output-line     pic x(80).
-
-
-       working-storage section. 
-       77  feof        pic a(1).
-       77  fname-inp   pic x(30).
-       77  fname-out   pic x(30).
-       77  total-sum   pic s9(14)V9(4) usage is comp-3.
-       77  num-count   pic s9999 usage is comp. 
-       77  mean        pic s9(14)v9(4) usage is comp-3.
-       77  i           pic s9999 usage is comp.
-       77  j           pic s9999 usage is comp.
-       77  j1          pic 9999.
-       77  temp        pic S9(17)V9(20) usage is comp-3.
-       77  temp2       pic S9(20)V9(14) usage is comp-3.
-      *> Temp and Temp 2 differ by decimal places, needed for certain
-      *> calculations
-
-       01  file-info.
-           05  file-size   pic X(8) comp-x.
-           05  file-date.
-               10  file-day        pic X(8) comp-x.
-               10  file-month      pic X(8) comp-x.
-               10  file-year       pic X(8) comp-x.
-           05  file-time.
-               10  file-hours      pic X(8) comp-x.
-               10  file-minutes    pic X(8) comp-x.
-               10  file-seconds    pic X(8) comp-x.
-               10  file-mseconds   pic X(8) comp-x.
-
-      *> More definitions for formatting output
-       01  array-area.
-           02 input-array  pic S9(20)V9(4) usage is comp-3
-           occurs 1000 times.
-       
-       01  rec-len      pic 9(15) comp.
-
-       01  input-value.
-           02 input-val     pic s9(14)v9(4).
-           02 filler        pic x(62).
-
-       01  title-line.
-           02 filler       pic x(45) value
-           '  Means, Standard Deviation, Median, Variance'.
-       01  under-line.
-           02 filler       pic x(48) value
-           '------------------------------------------------'.
-        01 col-heads.
-           02 filler       pic X(48) value '                   DATA VALUES                  '.
-       01  data-line.
-           02 filler       pic X(5) values spaces.
-           02 out-x        pic -(32)9.9(4).
-
-
-      *> Section contains the output of the program to write to the file
-       01 print-line-1.
-           02 filler   pic X(22) value ' Mean =               '.
-           02 out-mean         pic -(15)9.9(4).
-       01 print-line-2.
-           02 filler   pic X(22) value ' Standard Deviation = '.
-           02 out-standard     pic -(15)9.9(4).
-       01 print-line-3.
-           02 filler   pic X(22) value ' Geometric Mean =     '.
-           02 out-geometric    pic -(15)9.9(4).
-       01 print-line-4.    
-           02 filler   pic x(22) value ' Harmonic Mean =      '.
-           02 out-harmonic     pic -(15)9.9(4).
-       01 print-line-5.
-           02 filler   pic x(22) value ' Median =             '.
-           02 out-medi         pic -(15)9.9(4).
-       01 print-line-6.
-           02 filler   pic x(22) value ' Variance =           '.
-           02 out-variance     pic -(15)9.9(4).
-
-
-      *> Start of procedure division. 
-       procedure division.
-       display "Input file name? "
-           accept fname-inp.
-       display "Output file name? "
-           accept fname-out.
-           perform file-check.
-
-      *> Open files and write headers
-           open input input-file, output output-file.
-           write output-line from title-line after advancing 0 lines.
-           write output-line from under-line after advancing 1 lines.
-           write output-line from col-heads  after advancing 1 lines.
-           write output-line from under-line after advancing 1 lines.
-           compute total-sum = 0
-           compute num-count = 0
-           perform input-loop until feof='Y'
-           perform main.
-       
-
-       file-check.
-      *> Checks to see if the file exists
-      *> This code was adapted from: 
-      *> https://craftofcoding.wordpress.com/2021/03/22/coding-
-      *> cobol-checking-a-file-exists/
-           call "CBL_CHECK_FILE_EXIST" using fname-inp file-info.
-           if return-code not = 0 then
-               display "ERROR: FILE " fname-inp (1:20) " DOES NOT EXIST"
-           end-if.
-
-
-       input-loop.
-      *> Read input, and decide how long the input is
-      *> This code was adapted from: 
-      *> https://craftofcoding.wordpress.com/2021/03/23/coding-cobol-
-      *> a-bubblesort/
-           read input-file into input-value
-               at end move 'Y' to feof
-               not at end
-                   add 1 to num-count
-                   move input-val to input-array(num-count), out-x
-                   compute total-sum = total-sum + input-array(num-count)
-      *> Write output to file as it is read
-                       write output-line from data-line 
-                       after advancing 1 line
-           end-read.
-
-
-       main.
-      *> Calculate all the different needed variables
-           divide num-count into total-sum giving mean rounded.
-           perform mean-loop varying i from 1 by 1 until i > num-count.
-
-           compute temp2 = 0.
-           perform standard-deviation varying i from 1 by 1 until i > num-count.
-
-           compute temp2 = 0.
-           perform geometric-mean varying i from 1 by 1 until i > num-count.
-
-           compute temp = 0.
-           perform harmonic-mean varying i from 1 by 1 until i > num-count.
-
-           compute temp2 = 0.
-           perform median.
-
-           write output-line from under-line after advancing 1 line.
-           perform write-output.
-           
-       perform finish.
-
-
-       write-output.
-      *> Writes all the necessary output for calculated values
-           move mean to out-mean.
-           write output-line from print-line-1 after advancing 1 line.
-           write output-line from print-line-2 after advancing 1 line.
-           write output-line from print-line-3 after advancing 1 line.
-           write output-line from print-line-4 after advancing 1 line.
-           write output-line from print-line-5 after advancing 1 line.
-           write output-line from print-line-6 after advancing 1 line.
-
-
-       standard-deviation.
-      *> Calculates the standard deviation of the sample input
-           if i < num-count then
-               compute temp2 = temp2 + (input-array(i) - mean) ** 2
-
-            else 
-               compute temp2 = temp2 + (input-array(i) - mean) ** 2
-               compute temp2 = temp2 / num-count
-      *> Variation is squared standard eviation
-               move temp2 to out-variance
-               compute temp2 = temp2 ** 0.5
-      *> Temp2 has more decimals than stan-dev, allowing for greater 
-      *> accuracy
-               move temp2 to out-standard
-
-           end-if.
-
-
-       mean-loop.
-      *> Calculates the mean of the number set
-           compute temp = input-array(i) - mean.
-           if temp < 0 then
-               compute temp = temp*-1
-
-           end-if.
-           multiply temp by temp giving temp.
-           add temp to total-sum.
-
-
-       geometric-mean.
-      *> Calculates the geometric mean of the number set
-           if i < num-count then
-      *> Uses log instead of multiplication, cutting down on variable
-      *> length, allowing easier computation
-               compute temp2 = temp2 + function log(input-array(i))
-           else
-               compute temp2 = temp2 + function log(input-array(i))
-               compute temp2 = temp2/num-count
-               compute temp2 =  2.71828182845904523536 ** temp2
-               move temp2 to out-geometric
-           end-if.
-
-
-       harmonic-mean.
-      *> Calculates harmonic mean
-           if i < num-count then
-               compute temp = temp + 1 / input-array(i)
-           else 
-               compute temp = temp + 1 / input-array(i)
-               compute temp = num-count/temp
-               move temp to out-harmonic
-           end-if.
-
-
-       bubbleSort.
-      *> Performs bubble sort, to later find median
-      *> This code was adapted from: 
-      *> https://craftofcoding.wordpress.com/2021/03/23/coding-cobol-
-      *> a-bubblesort/
-           perform varying i from 1 by 1 until i > num-count
-               perform varying j from 1 by 1 until j > num-count - i
-               compute j1 = j + 1
-                   if (input-array(j) > input-array(j1))
-                       move input-array(j) to temp2
-                       move input-array(j1) to input-array(j)
-                       move temp2 to input-array(j1)
-                   end-if
-               end-perform
-           end-perform.
-
-
-       median.
-      *> Finds the median of the set of numbers, includes cases for 
-      *> both even and odd
-           perform bubbleSort.
-           compute temp2 rounded = num-count/2.
-           compute i rounded = temp2
-           if function mod (temp2, 2) = 0 then
-      *> even
-               compute temp2 = (input-array(i - 1) + input-array(i))
-               compute temp2 = temp2 / 2
-           else
-      *> odd   
-               compute temp2 = input-array(i)
-           end-if.
-           move temp2 to out-medi.
-
-
-       finish.
-       close input-file.
-       close output-file.
-
-       stop run.
+      *> Program: Data Statistics
+      *> By: Adam Sheeres-Paulicpulle
+      *> Purpose: Calculate several statistical numbers based on file
+       identification division.
+       program-id. statnew.
+
+
+       environment division.
+       input-output section.
+       file-control.
+       select input-file assign to dynamic fname-inp
+           organization is line sequential.
+       select output-file assign to dynamic fname-out
+           organization is line sequential.
+       select optional history-file assign to dynamic fname-hist
+           organization is line sequential
+           file status is ws-hist-status.
+
+
+       data division.
+       file section.
+       FD  input-file.
+           01  input-rec       pic x(80) justified right.
+       FD  output-file.
+           01  output-line     pic x(80).
+       FD  history-file.
+           01  history-rec     pic x(100).
+
+
+       working-storage section. 
+       77  feof        pic a(1).
+       77  fname-inp   pic x(30).
+       77  fname-out   pic x(30).
+       77  fname-hist  pic x(30) value 'stathist.log'.
+       77  ws-hist-status pic xx.
+       77  ws-sys-date pic x(21).
+       77  ws-arg-count pic 9(4) usage is comp.
+       77  ws-arg-idx   pic 9(4) usage is comp.
+       77  ws-argument  pic x(30).
+       77  ws-file-ok   pic a(1).
+       77  total-sum   pic s9(14)V9(4) usage is comp-3.
+       77  num-count   pic 9(7) usage is comp.
+       77  ws-table-max pic 9(7) usage is comp value 1000000.
+       77  ws-records-read    pic 9(7) usage is comp value 0.
+       77  ws-records-written pic 9(7) usage is comp value 0.
+       77  ws-footer-total    pic s9(14)v9(4) usage is comp-3.
+       77  ws-std-dev         pic s9(14)v9(4) usage is comp-3 value 0.
+       77  ws-sq-diff         pic s9(20)v9(14) usage is comp-3.
+
+      *> Input-value edit: blank or non-numeric rows are skipped
+      *> outright (they cannot be computed at all), while rows outside
+      *> the plausible magnitude bound are kept but flagged, since a
+      *> legitimate extract may genuinely contain a large value.
+       77  ws-value-valid     pic a(1).
+       77  ws-invalid-count   pic 9(7) usage is comp value 0.
+       77  ws-range-count     pic 9(7) usage is comp value 0.
+       77  ws-overflow-count  pic 9(7) usage is comp value 0.
+       77  ws-max-magnitude   pic s9(14)v9(4) usage is comp-3
+           value 999999999.9999.
+       77  ws-min-magnitude   pic s9(14)v9(4) usage is comp-3
+           value -999999999.9999.
+       77  mean        pic s9(14)v9(4) usage is comp-3 value 0.
+       77  i           pic 9(7) usage is comp.
+       77  j           pic 9(7) usage is comp.
+       77  j1          pic 9(7).
+       77  temp        pic S9(17)V9(20) usage is comp-3.
+       77  temp2       pic S9(20)V9(14) usage is comp-3.
+      *> Temp and Temp 2 differ by decimal places, needed for certain
+      *> calculations
+       77  ws-percentile   pic 999 usage is comp value 90.
+       77  ws-pctile       pic 999 usage is comp.
+       77  ws-pct-ratio    pic s9(5)v9(8) usage is comp-3.
+       77  ws-pct-span     pic s9(7)v9(4) usage is comp-3.
+       77  ws-pct-pos      pic s9(9)v9(4) usage is comp-3.
+       77  ws-pct-lo       pic 9(7) usage is comp.
+       77  ws-pct-hi       pic 9(7) usage is comp.
+       77  ws-pct-frac     pic s9v9(9) usage is comp-3.
+       77  ws-pct-diff     pic s9(20)v9(4) usage is comp-3.
+       77  ws-pct-result   pic s9(20)v9(4) usage is comp-3.
+       77  ws-cur-value    pic s9(20)v9(4) usage is comp-3.
+       77  ws-cur-count    pic 9(7) usage is comp.
+       77  ws-mode-value   pic s9(20)v9(4) usage is comp-3.
+       77  ws-mode-count   pic 9(7) usage is comp.
+       77  ws-q1-temp      pic s9(20)v9(4) usage is comp-3.
+
+      *> Delimited (CSV-style) input support: ws-input-mode 'R' keeps
+      *> the original one-right-justified-value-per-line layout,
+      *> 'D' reads a multi-column delimited record and pulls the
+      *> numeric value out of column ws-value-col.
+       77  ws-input-mode   pic x(1) value 'R'.
+       77  ws-delimiter    pic x(1) value ','.
+       77  ws-value-col    pic 99 usage is comp value 1.
+       77  ws-csv-ptr      pic 9(4) usage is comp.
+       77  ws-csv-idx      pic 99 usage is comp.
+       01  ws-csv-fields.
+           02  ws-csv-field pic x(30) occurs 20 times.
+
+      *> Group-by breakout support: ws-group-col (0 = no grouping)
+      *> selects which delimited column holds the category key, and
+      *> group-key-array keeps that key alongside each row in
+      *> input-array so group-by-report can bucket by it.
+       77  ws-group-col    pic 99 usage is comp value 0.
+       77  ws-group-key    pic x(30).
+       01  group-key-area.
+           02  group-key-array pic x(30)
+           occurs 1 to 1000000 times depending on num-count.
+
+       77  ws-grand-count  pic 9(7) usage is comp.
+       77  ws-grand-total  pic s9(14)v9(4) usage is comp-3.
+       01  saved-array-area.
+           02  saved-input-array pic S9(20)V9(4) usage is comp-3
+           occurs 1 to 1000000 times depending on ws-grand-count.
+       01  saved-group-key-area.
+           02  saved-group-key-array pic x(30)
+           occurs 1 to 1000000 times depending on ws-grand-count.
+
+       77  ws-max-groups   pic 9(4) usage is comp value 500.
+       77  ws-distinct-count pic 9(4) usage is comp.
+       77  ws-key-idx      pic 9(4) usage is comp.
+       77  ws-scan-idx     pic 9(7) usage is comp.
+       77  ws-found-flag   pic a(1).
+       77  ws-group-overflow-count pic 9(7) usage is comp value 0.
+       77  ws-group-cap-warned     pic a(1) value 'N'.
+       01  distinct-keys-area.
+           02  distinct-key pic x(30) occurs 500 times.
+
+       01  file-info.
+           05  file-size   pic X(8) comp-x.
+           05  file-date.
+               10  file-day        pic X(8) comp-x.
+               10  file-month      pic X(8) comp-x.
+               10  file-year       pic X(8) comp-x.
+           05  file-time.
+               10  file-hours      pic X(8) comp-x.
+               10  file-minutes    pic X(8) comp-x.
+               10  file-seconds    pic X(8) comp-x.
+               10  file-mseconds   pic X(8) comp-x.
+
+      *> More definitions for formatting output
+      *> input-array is sized well past the old 1000-row ceiling so
+      *> end-of-month extracts don't abend on a subscript violation;
+      *> input-loop stops adding to it (with a warning) at ws-table-max
+      *> instead of running past the table.
+       01  array-area.
+           02 input-array  pic S9(20)V9(4) usage is comp-3
+           occurs 1 to 1000000 times depending on num-count.
+       
+       01  rec-len      pic 9(15) comp.
+
+       01  input-value.
+           02 input-val     pic s9(14)v9(4).
+           02 filler        pic x(62).
+
+       01  title-line.
+           02 filler       pic x(45) value
+           '  Means, Standard Deviation, Median, Variance'.
+       01  under-line.
+           02 filler       pic x(48) value
+           '------------------------------------------------'.
+       01 col-heads.
+           02 filler       pic X(48) value
+           '                   DATA VALUES                  '.
+       01  data-line.
+           02 filler       pic X(5) values spaces.
+           02 out-x        pic -(32)9.9(4).
+       01  group-heading.
+           02 filler       pic x(14) value ' GROUP KEY = '.
+           02 out-group-key pic x(30).
+
+
+      *> Section contains the output of the program to write to the file
+       01 print-line-1.
+           02 filler   pic X(22) value ' Mean =               '.
+           02 out-mean         pic -(15)9.9(4).
+       01 print-line-2.
+           02 filler   pic X(22) value ' Standard Deviation = '.
+           02 out-standard     pic -(15)9.9(4).
+       01 print-line-3.
+           02 filler   pic X(22) value ' Geometric Mean =     '.
+           02 out-geometric    pic -(15)9.9(4).
+       01 print-line-4.    
+           02 filler   pic x(22) value ' Harmonic Mean =      '.
+           02 out-harmonic     pic -(15)9.9(4).
+       01 print-line-5.
+           02 filler   pic x(22) value ' Median =             '.
+           02 out-medi         pic -(15)9.9(4).
+       01 print-line-6.
+           02 filler   pic x(22) value ' Variance =           '.
+           02 out-variance     pic -(15)9.9(4).
+       01 print-line-7.
+           02 filler   pic x(22) value ' Q1 (25th pctile) =   '.
+           02 out-q1           pic -(15)9.9(4).
+       01 print-line-8.
+           02 filler   pic x(22) value ' Q3 (75th pctile) =   '.
+           02 out-q3           pic -(15)9.9(4).
+       01 print-line-9.
+           02 filler   pic x(22) value ' IQR (Q3 - Q1) =      '.
+           02 out-iqr           pic -(15)9.9(4).
+       01 print-line-10.
+           02 filler    pic x(14) value ' Percentile ('.
+           02 out-pctile-num pic zz9.
+           02 filler2   pic x(5) value ') = '.
+           02 out-pctile        pic -(15)9.9(4).
+       01 print-line-11.
+           02 filler   pic x(22) value ' Range (Max - Min) =  '.
+           02 out-range         pic -(15)9.9(4).
+       01 print-line-12.
+           02 filler   pic x(22) value ' Mode =               '.
+           02 out-mode          pic -(15)9.9(4).
+
+      *> Control-total footer so operations can balance a run against
+      *> the source extract's own record count without cross-checking
+      *> two separate files by hand.
+       01 footer-title.
+           02 filler   pic x(45) value
+           '  Control Totals'.
+       01 footer-line-1.
+           02 filler   pic x(22) value ' Records Read =       '.
+           02 out-records-read  pic -(15)9.
+       01 footer-line-2.
+           02 filler   pic x(22) value ' Records Written =    '.
+           02 out-records-written pic -(15)9.
+       01 footer-line-3.
+           02 filler   pic x(22) value ' Total Sum =          '.
+           02 out-footer-total  pic -(15)9.9(4).
+       01 footer-line-4.
+           02 filler   pic x(22) value ' Invalid Rows Skipped='.
+           02 out-invalid-count pic -(15)9.
+       01 footer-line-5.
+           02 filler   pic x(22) value ' Out-of-Range Rows =  '.
+           02 out-range-count   pic -(15)9.
+       01 footer-line-6.
+           02 filler   pic x(22) value ' Table Overflow Rows ='.
+           02 out-overflow-count pic -(15)9.
+       01 footer-line-7.
+           02 filler   pic x(22) value ' Group-Cap Excluded = '.
+           02 out-group-overflow pic -(15)9.
+
+      *> One line appended per run to fname-hist so operations can
+      *> track run-to-run drift without having to dig the old output
+      *> files back out of the archive.
+       01  history-line.
+           02 hist-infile      pic x(20).
+           02 filler           pic x(1) value space.
+           02 hist-date.
+               03 hist-month   pic 99.
+               03 filler       pic x(1) value '/'.
+               03 hist-day     pic 99.
+               03 filler       pic x(1) value '/'.
+               03 hist-year    pic 9(4).
+           02 filler           pic x(1) value space.
+           02 hist-time.
+               03 hist-hours   pic 99.
+               03 filler       pic x(1) value ':'.
+               03 hist-minutes pic 99.
+               03 filler       pic x(1) value ':'.
+               03 hist-seconds pic 99.
+           02 filler           pic x(1) value space.
+           02 hist-count       pic z(6)9.
+           02 filler           pic x(1) value space.
+           02 hist-mean        pic -(10)9.9(4).
+           02 filler           pic x(1) value space.
+           02 hist-stddev      pic -(10)9.9(4).
+
+
+      *> Start of procedure division.
+       procedure division.
+           perform get-run-parms.
+           move 'Y' to ws-file-ok
+           perform file-check.
+           if ws-file-ok not = 'Y' then
+               move 8 to return-code
+               stop run
+           end-if.
+
+      *> Open files and write headers
+           open input input-file, output output-file.
+           open extend history-file.
+           if ws-hist-status not = '00' and ws-hist-status not = '05'
+               then
+               display "WARNING: history log " fname-hist
+                   " open failed, status=" ws-hist-status
+           end-if.
+           write output-line from title-line after advancing 0 lines.
+           write output-line from under-line after advancing 1 lines.
+           write output-line from col-heads  after advancing 1 lines.
+           write output-line from under-line after advancing 1 lines.
+           compute total-sum = 0
+           compute num-count = 0
+           perform input-loop until feof='Y'
+           perform main.
+       
+
+       get-run-parms.
+      *> Pulls the input/output file names from the command-line PARM
+      *> so the job can run unattended out of JCL. When no arguments
+      *> were passed (i.e. nobody scheduled a PARM) fall back to the
+      *> original interactive ACCEPT so the program still works when
+      *> someone runs it online at a terminal.
+           accept ws-arg-count from argument-number.
+           if ws-arg-count >= 2 then
+               move 1 to ws-arg-idx
+               display ws-arg-idx upon argument-number
+               accept ws-argument from argument-value
+               move ws-argument to fname-inp
+               move 2 to ws-arg-idx
+               display ws-arg-idx upon argument-number
+               accept ws-argument from argument-value
+               move ws-argument to fname-out
+               if ws-arg-count >= 3 then
+                   move 3 to ws-arg-idx
+                   display ws-arg-idx upon argument-number
+                   accept ws-argument from argument-value
+                   if function trim(ws-argument) is numeric then
+                       compute ws-percentile =
+                           function numval(ws-argument)
+                   end-if
+               end-if
+               if ws-arg-count >= 6 then
+                   move 4 to ws-arg-idx
+                   display ws-arg-idx upon argument-number
+                   accept ws-argument from argument-value
+                   move ws-argument(1:1) to ws-input-mode
+                   move 5 to ws-arg-idx
+                   display ws-arg-idx upon argument-number
+                   accept ws-argument from argument-value
+                   move ws-argument(1:1) to ws-delimiter
+                   move 6 to ws-arg-idx
+                   display ws-arg-idx upon argument-number
+                   accept ws-argument from argument-value
+                   if function trim(ws-argument) is numeric then
+                       compute ws-value-col =
+                           function numval(ws-argument)
+                   end-if
+                   if ws-arg-count >= 7 then
+                       move 7 to ws-arg-idx
+                       display ws-arg-idx upon argument-number
+                       accept ws-argument from argument-value
+                       if function trim(ws-argument) is numeric then
+                           compute ws-group-col =
+                               function numval(ws-argument)
+                       end-if
+                   end-if
+               end-if
+           else
+               display "Input file name? "
+               accept fname-inp
+               display "Output file name? "
+               accept fname-out
+               display "Percentile (default 90)? "
+               accept ws-argument
+               if function trim(ws-argument) is numeric then
+                   compute ws-percentile =
+                       function numval(ws-argument)
+               end-if
+               display "Input format (R=single value, D=delimited)? "
+               accept ws-input-mode
+               if ws-input-mode = 'D' or ws-input-mode = 'd' then
+                   move 'D' to ws-input-mode
+                   display "Delimiter character? "
+                   accept ws-delimiter
+                   display "Value column number? "
+                   accept ws-value-col
+                   display "Group-by column number (0 = none)? "
+                   accept ws-group-col
+               end-if
+           end-if.
+      *> ws-csv-field only occurs 20 times; a column number outside
+      *> 1-20 (or 0-20 for the group column) would subscript off the
+      *> end of the table, so clamp back to a safe default instead of
+      *> letting a bad PARM/ACCEPT value reach the table reference.
+           if ws-value-col < 1 or ws-value-col > 20 then
+               display "WARNING: value column " ws-value-col
+                   " out of range 1-20; defaulting to 1"
+               move 1 to ws-value-col
+           end-if.
+           if ws-group-col < 0 or ws-group-col > 20 then
+               display "WARNING: group column " ws-group-col
+                   " out of range 0-20; grouping disabled"
+               move 0 to ws-group-col
+           end-if.
+
+
+       file-check.
+      *> Checks to see if the file exists
+      *> This code was adapted from: 
+      *> https://craftofcoding.wordpress.com/2021/03/22/coding-
+      *> cobol-checking-a-file-exists/
+           call "CBL_CHECK_FILE_EXIST" using fname-inp file-info.
+           if return-code not = 0 then
+               display "ERROR: FILE " fname-inp (1:20) " DOES NOT EXIST"
+               move 'N' to ws-file-ok
+           end-if.
+
+
+       input-loop.
+      *> Read input, and decide how long the input is
+      *> This code was adapted from:
+      *> https://craftofcoding.wordpress.com/2021/03/23/coding-cobol-
+      *> a-bubblesort/
+           if ws-input-mode = 'D' then
+               read input-file
+                   at end move 'Y' to feof
+                   not at end
+                       add 1 to ws-records-read
+                       perform split-csv-line
+                       perform validate-input-value
+                       if ws-value-valid = 'Y' then
+                           if ws-group-col > 0 then
+                               move ws-csv-field(ws-group-col)
+                                   to ws-group-key
+                           end-if
+                           perform store-input-value
+                       else
+                           add 1 to ws-invalid-count
+                       end-if
+               end-read
+           else
+               read input-file into input-value
+                   at end move 'Y' to feof
+                   not at end
+                       add 1 to ws-records-read
+                       perform validate-input-value
+                       if ws-value-valid = 'Y' then
+                           perform store-input-value
+                       else
+                           add 1 to ws-invalid-count
+                       end-if
+               end-read
+           end-if.
+
+
+       validate-input-value.
+      *> Rejects blank/non-numeric rows outright (there is no value to
+      *> compute with) and flags rows whose value falls outside the
+      *> plausible magnitude bound, without rejecting them, so a
+      *> genuinely large outlier still makes it into the stats.
+           move 'Y' to ws-value-valid.
+           if ws-input-mode = 'D' then
+               if ws-csv-field(ws-value-col) = spaces then
+                   move 'N' to ws-value-valid
+                   display "WARNING: blank value in column "
+                       ws-value-col " of " fname-inp (1:20)
+                       "; row skipped"
+               else
+                   if function test-numval(ws-csv-field(ws-value-col))
+                           = 0 then
+                       compute input-val =
+                           function numval(ws-csv-field(ws-value-col))
+                   else
+                       move 'N' to ws-value-valid
+                       display "WARNING: non-numeric value '"
+                           function trim(ws-csv-field(ws-value-col))
+                           "' in " fname-inp (1:20) "; row skipped"
+                   end-if
+               end-if
+           else
+               if input-value = spaces then
+                   move 'N' to ws-value-valid
+                   display "WARNING: blank value row in "
+                       fname-inp (1:20) "; row skipped"
+               else
+                   if input-val is not numeric then
+                       move 'N' to ws-value-valid
+                       display "WARNING: non-numeric value row in "
+                           fname-inp (1:20) "; row skipped"
+                   end-if
+               end-if
+           end-if.
+           if ws-value-valid = 'Y' then
+               if input-val > ws-max-magnitude
+                       or input-val < ws-min-magnitude then
+                   display "WARNING: value " input-val
+                       " outside expected range in "
+                       fname-inp (1:20)
+                   add 1 to ws-range-count
+               end-if
+           end-if.
+
+
+       split-csv-line.
+      *> Breaks the raw delimited record into ws-csv-field(1) thru
+      *> ws-csv-field(20) so any column can be picked off by number.
+      *> Cleared first so a short row doesn't inherit a stale value
+      *> or group-key from whatever the previous record left behind.
+           move spaces to ws-csv-fields.
+           move 1 to ws-csv-ptr
+           perform varying ws-csv-idx from 1 by 1
+                   until ws-csv-idx > 20 or ws-csv-ptr > 80
+               unstring input-rec delimited by ws-delimiter
+                   into ws-csv-field(ws-csv-idx)
+                   with pointer ws-csv-ptr
+               end-unstring
+           end-perform.
+
+
+       store-input-value.
+      *> Adds the current input-val to the in-memory table and the
+      *> running total, unless the table has already hit its ceiling.
+           if num-count < ws-table-max then
+               add 1 to num-count
+               move input-val to input-array(num-count), out-x
+               compute total-sum = total-sum + input-array(num-count)
+               if ws-group-col > 0 then
+                   move ws-group-key to group-key-array(num-count)
+               end-if
+      *> Write output to file as it is read
+               write output-line from data-line after advancing 1 line
+               add 1 to ws-records-written
+           else
+               add 1 to ws-overflow-count
+               display "WARNING: more than " ws-table-max
+                   " rows in " fname-inp (1:20)
+                   "; extra rows skipped"
+           end-if.
+
+
+       main.
+      *> When a group-by column was selected, print one full breakout
+      *> block per distinct key before the whole-file totals below.
+           if ws-group-col > 0 then
+               perform group-by-report
+           end-if.
+      *> mean-loop (inside compute-and-print-stats) reuses total-sum
+      *> as scratch space, so the balancing total has to be captured
+      *> before that runs.
+           move total-sum to ws-footer-total.
+           if num-count > 0 then
+               perform compute-and-print-stats
+           else
+               write output-line from under-line
+                   after advancing 1 line
+               display "WARNING: no valid data rows in " fname-inp
+                   "; statistics not computed"
+           end-if.
+           perform write-footer.
+           perform write-history.
+       perform finish.
+
+
+       write-footer.
+      *> Control totals for the whole run, so ops can reconcile
+      *> records-read/written against the source extract by hand.
+           write output-line from under-line after advancing 1 line.
+           write output-line from footer-title after advancing 1 line.
+           write output-line from under-line after advancing 1 line.
+           move ws-records-read to out-records-read.
+           write output-line from footer-line-1 after advancing 1 line.
+           move ws-records-written to out-records-written.
+           write output-line from footer-line-2 after advancing 1 line.
+           move ws-footer-total to out-footer-total.
+           write output-line from footer-line-3 after advancing 1 line.
+           move ws-invalid-count to out-invalid-count.
+           write output-line from footer-line-4 after advancing 1 line.
+           move ws-range-count to out-range-count.
+           write output-line from footer-line-5 after advancing 1 line.
+           move ws-overflow-count to out-overflow-count.
+           write output-line from footer-line-6 after advancing 1 line.
+           move ws-group-overflow-count to out-group-overflow.
+           write output-line from footer-line-7 after advancing 1 line.
+
+
+       write-history.
+      *> Appends one line to fname-hist using the file-date/file-time
+      *> already captured off the input file by file-check, so a run
+      *> can be traced back to the extract that produced it. Some
+      *> GnuCOBOL runtimes don't populate those sub-fields (they come
+      *> back zero/garbage); when that's detected, fall back to the
+      *> system clock rather than log a nonsense timestamp.
+           move fname-inp to hist-infile.
+           move file-month to hist-month.
+           move file-day to hist-day.
+           move file-year to hist-year.
+           move file-hours to hist-hours.
+           move file-minutes to hist-minutes.
+           move file-seconds to hist-seconds.
+           if hist-month < 1 or hist-month > 12
+                   or hist-day < 1 or hist-day > 31
+                   or hist-year < 1970 or hist-year > 2199 then
+               move function current-date to ws-sys-date
+               move ws-sys-date(5:2) to hist-month
+               move ws-sys-date(7:2) to hist-day
+               move ws-sys-date(1:4) to hist-year
+               move ws-sys-date(9:2) to hist-hours
+               move ws-sys-date(11:2) to hist-minutes
+               move ws-sys-date(13:2) to hist-seconds
+           end-if.
+           move num-count to hist-count.
+           move mean to hist-mean.
+           move ws-std-dev to hist-stddev.
+           write history-rec from history-line.
+           if ws-hist-status not = '00' then
+               display "WARNING: history log " fname-hist
+                   " write failed, status=" ws-hist-status
+           end-if.
+
+
+       compute-and-print-stats.
+      *> Runs the full statistics battery (and writes its report
+      *> block) against whatever is currently loaded in input-array /
+      *> num-count / total-sum. Shared by the whole-file totals and,
+      *> per key, by group-by-report.
+           divide num-count into total-sum giving mean rounded.
+           perform mean-loop varying i from 1 by 1 until i > num-count.
+
+           compute temp2 = 0.
+           perform standard-deviation varying i from 1 by 1
+               until i > num-count.
+
+           compute temp2 = 0.
+           perform geometric-mean varying i from 1 by 1
+               until i > num-count.
+
+           compute temp = 0.
+           perform harmonic-mean varying i from 1 by 1
+               until i > num-count.
+
+           compute temp2 = 0.
+           perform median.
+           perform quartiles.
+           perform mode-and-range.
+
+           write output-line from under-line after advancing 1 line.
+           perform write-output.
+
+
+       group-by-report.
+      *> Buckets the loaded rows by group-key-array and reruns
+      *> compute-and-print-stats once per distinct key. input-array /
+      *> num-count / total-sum are saved first and restored afterward
+      *> so the whole-file totals that follow are unaffected.
+           move num-count to ws-grand-count.
+           move total-sum to ws-grand-total.
+           perform varying ws-scan-idx from 1 by 1
+                   until ws-scan-idx > ws-grand-count
+               move input-array(ws-scan-idx)
+                   to saved-input-array(ws-scan-idx)
+               move group-key-array(ws-scan-idx)
+                   to saved-group-key-array(ws-scan-idx)
+           end-perform.
+
+           move 0 to ws-distinct-count.
+           perform varying ws-scan-idx from 1 by 1
+                   until ws-scan-idx > ws-grand-count
+               move 'N' to ws-found-flag
+               perform varying ws-key-idx from 1 by 1
+                       until ws-key-idx > ws-distinct-count
+                   if distinct-key(ws-key-idx) =
+                           saved-group-key-array(ws-scan-idx) then
+                       move 'Y' to ws-found-flag
+                   end-if
+               end-perform
+               if ws-found-flag = 'N'
+                       and ws-distinct-count < ws-max-groups then
+                   add 1 to ws-distinct-count
+                   move saved-group-key-array(ws-scan-idx)
+                       to distinct-key(ws-distinct-count)
+               else
+                   if ws-found-flag = 'N' then
+                       add 1 to ws-group-overflow-count
+                       if ws-group-cap-warned = 'N' then
+                           display "WARNING: more than "
+                               ws-max-groups
+                               " distinct group keys in " fname-inp
+                               "; extra keys excluded from grouping"
+                           move 'Y' to ws-group-cap-warned
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+
+           perform varying ws-key-idx from 1 by 1
+                   until ws-key-idx > ws-distinct-count
+               move 0 to num-count
+               compute total-sum = 0
+               perform varying ws-scan-idx from 1 by 1
+                       until ws-scan-idx > ws-grand-count
+                   if saved-group-key-array(ws-scan-idx) =
+                           distinct-key(ws-key-idx) then
+                       add 1 to num-count
+                       move saved-input-array(ws-scan-idx)
+                           to input-array(num-count)
+                       compute total-sum =
+                           total-sum + input-array(num-count)
+                   end-if
+               end-perform
+               move distinct-key(ws-key-idx) to out-group-key
+               write output-line from under-line after advancing 1 line
+               write output-line from group-heading
+                   after advancing 1 line
+               write output-line from col-heads after advancing 1 line
+               write output-line from under-line after advancing 1 line
+               perform varying i from 1 by 1 until i > num-count
+                   move input-array(i) to out-x
+                   write output-line from data-line
+                       after advancing 1 line
+               end-perform
+               perform compute-and-print-stats
+           end-perform.
+
+           move ws-grand-count to num-count.
+           move ws-grand-total to total-sum.
+           perform varying ws-scan-idx from 1 by 1
+                   until ws-scan-idx > ws-grand-count
+               move saved-input-array(ws-scan-idx)
+                   to input-array(ws-scan-idx)
+           end-perform.
+
+
+       write-output.
+      *> Writes all the necessary output for calculated values
+           move mean to out-mean.
+           write output-line from print-line-1 after advancing 1 line.
+           write output-line from print-line-2 after advancing 1 line.
+           write output-line from print-line-3 after advancing 1 line.
+           write output-line from print-line-4 after advancing 1 line.
+           write output-line from print-line-5 after advancing 1 line.
+           write output-line from print-line-6 after advancing 1 line.
+           write output-line from print-line-7 after advancing 1 line.
+           write output-line from print-line-8 after advancing 1 line.
+           write output-line from print-line-9 after advancing 1 line.
+           move ws-percentile to out-pctile-num.
+           write output-line from print-line-10 after advancing 1 line.
+           write output-line from print-line-11 after advancing 1 line.
+           write output-line from print-line-12 after advancing 1 line.
+
+
+       standard-deviation.
+      *> Calculates the standard deviation of the sample input
+      *> The squared difference is computed into its own field first
+      *> and then added to temp2 -- combining them in one COMPUTE
+      *> truncates the intermediate result to zero decimal places
+      *> under -std=ibm.
+           if i < num-count then
+               compute ws-sq-diff = (input-array(i) - mean) ** 2
+               add ws-sq-diff to temp2
+
+            else
+               compute ws-sq-diff = (input-array(i) - mean) ** 2
+               add ws-sq-diff to temp2
+               compute temp2 = temp2 / num-count
+      *> Variation is squared standard eviation
+               move temp2 to out-variance
+               compute temp2 = temp2 ** 0.5
+      *> Temp2 has more decimals than stan-dev, allowing for greater 
+      *> accuracy
+               move temp2 to out-standard
+               move temp2 to ws-std-dev
+
+           end-if.
+
+
+       mean-loop.
+      *> Calculates the mean of the number set
+           compute temp = input-array(i) - mean.
+           if temp < 0 then
+               compute temp = temp*-1
+
+           end-if.
+           multiply temp by temp giving temp.
+           add temp to total-sum.
+
+
+       geometric-mean.
+      *> Calculates the geometric mean of the number set
+           if i < num-count then
+      *> Uses log instead of multiplication, cutting down on variable
+      *> length, allowing easier computation
+               compute temp2 = temp2 + function log(input-array(i))
+           else
+               compute temp2 = temp2 + function log(input-array(i))
+               compute temp2 = temp2/num-count
+               compute temp2 =  2.71828182845904523536 ** temp2
+               move temp2 to out-geometric
+           end-if.
+
+
+       harmonic-mean.
+      *> Calculates harmonic mean
+           if i < num-count then
+               compute temp = temp + 1 / input-array(i)
+           else 
+               compute temp = temp + 1 / input-array(i)
+               compute temp = num-count/temp
+               move temp to out-harmonic
+           end-if.
+
+
+       bubbleSort.
+      *> Performs bubble sort, to later find median
+      *> This code was adapted from: 
+      *> https://craftofcoding.wordpress.com/2021/03/23/coding-cobol-
+      *> a-bubblesort/
+           perform varying i from 1 by 1 until i > num-count
+               perform varying j from 1 by 1 until j > num-count - i
+               compute j1 = j + 1
+                   if (input-array(j) > input-array(j1))
+                       move input-array(j) to temp2
+                       move input-array(j1) to input-array(j)
+                       move temp2 to input-array(j1)
+                   end-if
+               end-perform
+           end-perform.
+
+
+       median.
+      *> Finds the median of the set of numbers, includes cases for
+      *> both even and odd
+           perform bubbleSort.
+           if function mod (num-count, 2) = 0 then
+      *> even: average the two middle elements (num-count/2 truncated
+      *> and the one right after it)
+               compute i = num-count / 2
+               compute temp2 = (input-array(i) + input-array(i + 1))
+               compute temp2 = temp2 / 2
+           else
+      *> odd
+               compute i rounded = num-count/2
+               compute temp2 = input-array(i)
+           end-if.
+           move temp2 to out-medi.
+
+
+       quartiles.
+      *> input-array is already sorted by median's call to bubbleSort,
+      *> so Q1/Q3/IQR and the requested percentile are computed
+      *> straight off it.
+           move 25 to ws-pctile
+           perform percentile-calc
+           move ws-pct-result to out-q1
+           move ws-pct-result to ws-q1-temp
+           move 75 to ws-pctile
+           perform percentile-calc
+           move ws-pct-result to out-q3
+           compute ws-pct-result = ws-pct-result - ws-q1-temp
+           move ws-pct-result to out-iqr
+           move ws-percentile to ws-pctile
+           perform percentile-calc
+           move ws-pct-result to out-pctile.
+
+
+       percentile-calc.
+      *> Finds the value at the ws-pctile percentile (0-100) of the
+      *> sorted input-array, interpolating between the two closest
+      *> ranks.
+           if num-count = 1 then
+               move input-array(1) to ws-pct-result
+           else
+               compute ws-pct-ratio = ws-pctile / 100
+               compute ws-pct-span = num-count - 1
+               compute ws-pct-pos = (ws-pct-ratio * ws-pct-span) + 1
+               compute ws-pct-lo = function integer(ws-pct-pos)
+               if ws-pct-lo < 1 then
+                   move 1 to ws-pct-lo
+               end-if
+               if ws-pct-lo >= num-count then
+                   move num-count to ws-pct-lo
+                   move num-count to ws-pct-hi
+               else
+                   compute ws-pct-hi = ws-pct-lo + 1
+               end-if
+               compute ws-pct-frac = ws-pct-pos - ws-pct-lo
+               compute ws-pct-diff =
+                   input-array(ws-pct-hi) - input-array(ws-pct-lo)
+               compute ws-pct-result =
+                   input-array(ws-pct-lo) + (ws-pct-frac * ws-pct-diff)
+           end-if.
+
+
+       mode-and-range.
+      *> input-array is already sorted, so range is just the spread
+      *> between the first and last element, and mode is the value
+      *> behind the longest run of equal consecutive elements.
+           compute out-range = input-array(num-count) - input-array(1).
+           move input-array(1) to ws-cur-value.
+           move 1 to ws-cur-count.
+           move input-array(1) to ws-mode-value.
+           move 1 to ws-mode-count.
+           perform varying i from 2 by 1 until i > num-count
+               if input-array(i) = ws-cur-value then
+                   add 1 to ws-cur-count
+               else
+                   move input-array(i) to ws-cur-value
+                   move 1 to ws-cur-count
+               end-if
+               if ws-cur-count > ws-mode-count then
+                   move ws-cur-count to ws-mode-count
+                   move ws-cur-value to ws-mode-value
+               end-if
+           end-perform.
+           move ws-mode-value to out-mode.
+
+
+       finish.
+       close input-file.
+       close output-file.
+       close history-file.
+
+       stop run.
